@@ -15,6 +15,29 @@
       *>----Declara��o dos recursos externos
        input-output section.
        file-control.
+           select f-historico assign to "historico.dat"
+               organization is line sequential
+               file status is ws-status-historico.
+           select f-entrada-lote assign to "entrada.dat"
+               organization is line sequential
+               file status is ws-status-lote.
+           select f-meus-jogos assign to "meusjogos.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is mj-id
+               file status is ws-status-jogos.
+           select f-checkpoint assign to "checkpoint.dat"
+               organization is line sequential
+               file status is ws-status-checkpoint.
+           select f-leaderboard assign to "leaderboard.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is lb-jogador
+               file status is ws-status-leaderboard.
+      *> comprovante de auditoria, uma linha legivel por sessao concluida
+           select f-comprovante assign to "comprovante.dat"
+               organization is line sequential
+               file status is ws-status-comprovante.
        i-o-control.
 
 
@@ -23,6 +46,61 @@
 
       *>----Vari�veis de arquivos
        file section.
+       fd  f-historico.
+       01 reg-historico.
+           05 rh-data                               pic 9(08).
+           05 rh-quantidade                         pic 9(02).
+           05 rh-numeros.
+               10 rh-num                            pic 9(02) occurs 10 times.
+      *> dezenas do sorteio vencedor (as que o jogador efetivamente acertou)
+           05 rh-sorteado.
+               10 rh-sorteado-num                   pic 9(02) occurs 10 times.
+           05 rh-qtd-sorteios                       pic 9(10).
+           05 rh-tempo.
+               10 rh-hora                           pic 9(02).
+               10 rh-minuto                         pic 9(02).
+               10 rh-segundo                        pic 9(02).
+               10 rh-centesimo                      pic 9(02).
+
+      *> comprovante de auditoria legivel, uma linha por sessao concluida
+       fd  f-comprovante.
+       01 reg-comprovante                           pic x(200).
+
+       fd  f-entrada-lote.
+       01 reg-entrada-lote.
+           05 re-quantidade                         pic 9(02).
+           05 re-numeros.
+               10 re-num                            pic 9(02) occurs 10 times.
+
+       fd  f-meus-jogos.
+       01 reg-meu-jogo.
+           05 mj-id                                 pic x(10).
+           05 mj-quantidade                         pic 9(02).
+           05 mj-numeros.
+               10 mj-numero                         pic 9(02) occurs 10 times.
+
+       fd  f-checkpoint.
+       01 reg-checkpoint.
+           05 ck-jogo-tipo                           pic 9(01).
+           05 ck-quantidade                         pic 9(02).
+           05 ck-numeros.
+               10 ck-numero                         pic 9(02) occurs 10 times.
+           05 ck-ind-sorteio                        pic 9(10).
+           05 ck-tempo1.
+               10 ck-hora1                          pic 9(02).
+               10 ck-minuto1                        pic 9(02).
+               10 ck-segundo1                       pic 9(02).
+               10 ck-centesimo1                     pic 9(02).
+
+       fd  f-leaderboard.
+       01 reg-leaderboard.
+           05 lb-jogador                            pic x(15).
+           05 lb-melhor-sorteios                    pic 9(10).
+           05 lb-melhor-tempo.
+               10 lb-melhor-hora                    pic 9(02).
+               10 lb-melhor-minuto                  pic 9(02).
+               10 lb-melhor-segundo                 pic 9(02).
+               10 lb-melhor-centesimo                pic 9(02).
 
       *>----Vari�veis de trabalho
        working-storage section.
@@ -40,10 +118,13 @@
            05 ws-num-8                             pic 9(02).
            05 ws-num-9                             pic 9(02).
            05 ws-num-10                            pic 9(02).
-       77 ws-msn                                   pic x(25).
+       01 ws-numeros-tab redefines ws-numeros.
+           05 ws-num-apostado                      pic 9(02) occurs 10 times.
+       77 ws-msn                                   pic x(80).
        77 ws-msn-2                                 pic x(80).
-       77 ws-ind-acerto                            pic 9(01).
-       77 ws-ind-erro                              pic 9(01).
+      *> pic 9(02) porque um jogo pode sortear/apostar ate 10 dezenas (ex.: Lotofacil)
+       77 ws-ind-acerto                            pic 9(02).
+       77 ws-ind-erro                              pic 9(02).
        77 ws-ind-sorteio                           pic 9(10).
        77 ws-num-repetido                          pic x(01).
        01 ws-tempo1.
@@ -61,11 +142,77 @@
            05 ws-minuto                            pic 9(02).
            05 ws-segundo                           pic 9(02).
            05 ws-centesimo                         pic 9(02).
+       77 ws-data-atual                            pic 9(08).
+       77 ws-ind-tab                                pic 9(02).
+       77 ws-ind-tab2                               pic 9(02).
+      *> modo de execucao: INTERATIVO (telas) ou LOTE (arquivo entrada.dat)
+       77 ws-modo-execucao                          pic x(10).
+       77 ws-status-historico                       pic x(02).
+       77 ws-status-comprovante                     pic x(02).
+       77 ws-status-lote                            pic x(02).
+       77 ws-fim-arquivo-lote                       pic x(01).
+       77 ws-lote-valido                            pic x(01).
+      *> jogos favoritos (meus-jogos.dat), identificados por um id informado em sc-tela
+       77 ws-jogo-id                                pic x(10).
+       77 ws-status-jogos                           pic x(02).
+       77 ws-jogo-carregado                         pic x(01).
+      *> nome do jogador, usado no placar (leaderboard.dat)
+       77 ws-jogador                                pic x(15).
+      *> tipo de jogo (1=Mega-Sena 6/60, 2=Quina 5/80, 3=Lotofacil) e os
+      *> parametros derivados dele: quantas bolas sao sorteadas e o maior
+      *> numero valido na faixa de apostas. Lotofacil e limitada a 10
+      *> dezenas sorteadas (em vez das 15 do jogo real), pois os campos
+      *> de aposta/sorteio deste programa suportam no maximo 10 posicoes.
+       77 ws-jogo-tipo                              pic 9(01).
+       77 ws-jogo-bolas                             pic 9(02).
+       77 ws-jogo-range                             pic 9(02).
+      *> dezenas sorteadas devolvidas pelo programa 2 na ultima chamada, usadas
+      *> para registrar o sorteio vencedor no historico e no comprovante
+       01 ws-sorteado-final.
+           05 ws-sorteado-1                         pic 9(02).
+           05 ws-sorteado-2                         pic 9(02).
+           05 ws-sorteado-3                         pic 9(02).
+           05 ws-sorteado-4                         pic 9(02).
+           05 ws-sorteado-5                         pic 9(02).
+           05 ws-sorteado-6                         pic 9(02).
+           05 ws-sorteado-7                         pic 9(02).
+           05 ws-sorteado-8                         pic 9(02).
+           05 ws-sorteado-9                         pic 9(02).
+           05 ws-sorteado-10                        pic 9(02).
+       01 ws-sorteado-final-tab redefines ws-sorteado-final.
+           05 ws-sorteado-vencedor                  pic 9(02) occurs 10 times.
+      *> modo de execucao "ESTATISTICA": apostas geradas automaticamente,
+      *> para medir a raridade de um acerto total (media/minimo/maximo de
+      *> sorteios ate acertar, em vez de uma unica aposta digitada)
+       77 ws-estat-qtd                              pic 9(05).
+       77 ws-estat-ind                               pic 9(05).
+       77 ws-estat-soma                              pic 9(12).
+       77 ws-estat-media                             pic 9(10).
+       77 ws-estat-min                               pic 9(10).
+       77 ws-estat-max                               pic 9(10).
+       77 ws-quantidade-invalida                     pic x(01).
+       77 ws-favorito-valido                         pic x(01).
+       77 ws-quantidade-original                     pic 9(02).
+      *> modo de chamada do programa 2: espacos = sorteio normal, "F" = so
+      *> gravar o relatorio de frequencia acumulado (usado no finaliza)
+       77 ws-modo-chamada                           pic x(01).
+      *> checkpoint/restart do loop de sorteios (checkpoint.dat)
+       77 ws-status-checkpoint                      pic x(02).
+       77 ws-checkpoint-existe                      pic x(01).
+       77 ws-checkpoint-intervalo                   pic 9(05) value 500.
+      *> comparacao contra sorteios reais (modo de execucao "REAL")
+       77 ws-fim-real                               pic x(01).
+       77 ws-qtd-sorteios-reais                      pic 9(10).
+      *> placar por jogador (leaderboard.dat)
+       77 ws-status-leaderboard                      pic x(02).
+       77 ws-lb-tempo-atual-seg                       pic 9(10).
+       77 ws-lb-tempo-salvo-seg                       pic 9(10).
+       77 ws-lb-fim                                   pic x(01).
 
 
 
 
-      *>----Vari�veis para comunica��o entre prograpic 9(02).mas
+      *>----Vari�veis para comunica��o entre programas
        linkage section.
 
 
@@ -82,14 +229,22 @@
            05 line 03 col 01 value "===========================================[ ]=                                 ".
            05 line 04 col 01 value "=                                             =                                 ".
            05 line 05 col 01 value "= Quantos numeros voce deseja apostar (6-10)? =                                 ".
-           05 line 06 col 01 value "=   [  ]                                      =                                 ".
-           05 line 07 col 01 value "=                                             =                                 ".
-           05 line 08 col 01 value "===============================================                                 ".
+           05 line 06 col 01 value "= Tipo de jogo (1=Mega 2=Quina 3=Lotof): [ ]  =                                 ".
+           05 line 07 col 01 value "=   [  ]                                      =                                 ".
+           05 line 08 col 01 value "=   Carregar jogo salvo (ID):   [          ]  =                                 ".
+           05 line 09 col 01 value "=   Jogador:   [               ]              =                                 ".
+           05 line 10 col 01 value "===============================================                                 ".
 
            05 sc-fim-programa   line 03 col 45 pic x(01)
            using ws-fim_programa foreground-color 12.
-           05 sc-quantidade     line 06 col 06 pic 9(2)
+           05 sc-jogo-tipo      line 06 col 43 pic 9(1)
+           using ws-jogo-tipo foreground-color 12.
+           05 sc-quantidade     line 07 col 06 pic 9(2)
            using ws-quantidade foreground-color 12.
+           05 sc-jogo-id        line 08 col 34 pic x(10)
+           using ws-jogo-id foreground-color 12.
+           05 sc-jogador        line 09 col 17 pic x(15)
+           using ws-jogador foreground-color 12.
            05 sc-msn            line 02 col 03 pic x(80)
            from ws-msn foreground-color 11.
 
@@ -329,6 +484,23 @@
            move zero to ws-ind-acerto
            move zero to ws-ind-erro
            move zero to ws-ind-sorteio
+           move spaces to ws-jogo-id
+           move spaces to ws-jogador
+           move zero to ws-jogo-tipo
+      *> abrindo (ou criando, se ainda nao existir) o arquivo de jogos favoritos
+           open i-o f-meus-jogos
+           if ws-status-jogos = "35" then
+               open output f-meus-jogos
+               close f-meus-jogos
+               open i-o f-meus-jogos
+           end-if
+      *> abrindo (ou criando, se ainda nao existir) o placar por jogador
+           open i-o f-leaderboard
+           if ws-status-leaderboard = "35" then
+               open output f-leaderboard
+               close f-leaderboard
+               open i-o f-leaderboard
+           end-if
            .
        inicializa-exit.
            exit.
@@ -337,67 +509,552 @@
       *> Processamento do programa
       *>------------------------------------------------------------------------
        processamento section.
+      *> modo de execucao vem de variavel de ambiente para permitir rodar em lote sem terminal
+           accept ws-modo-execucao from environment "DESAFIO_MODO"
+           on exception move "INTERATIVO" to ws-modo-execucao
+           end-accept
+           evaluate ws-modo-execucao
+               when "LOTE"
+                   perform processamento-lote
+               when "REAL"
+                   perform processamento-real
+               when "RANKING"
+                   perform processamento-ranking
+               when "ESTATISTICA"
+                   perform processamento-estatistica
+               when other
+                   perform processamento-interativo
+           end-evaluate
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Processamento interativo (telas) - comportamento original do programa
+      *>------------------------------------------------------------------------
+       processamento-interativo section.
       *> aceitando quantos n�meros o usu�rio quer apostar
            display sc-tela
            accept sc-tela
            perform until ws-fim_programa = "x" or ws-fim_programa = "X"
-               if ws-quantidade < 6 or ws-quantidade > 10 then
-                   move "Quantidade invalida." to ws-msn
+               move "S" to ws-quantidade-invalida
+               perform until ws-quantidade-invalida = "N"
+                          or ws-fim_programa = "x" or ws-fim_programa = "X"
+                   perform determinar-jogo
+      *> as telas de aposta (sc-tela-6 a sc-tela-10) so cobrem de 6 a 10
+      *> numeros, entao mesmo em jogos que sorteiam menos de 6 dezenas
+      *> (ex.: Quina) a aposta minima continua sendo 6 numeros - as dezenas
+      *> extras funcionam como numeros reserva, igual ja acontecia na Mega-Sena.
+      *> Ja um jogo que sorteia mais de 6 dezenas (ex.: Lotofacil, 10) exige
+      *> apostar pelo menos ws-jogo-bolas numeros - senao ws-ind-acerto nunca
+      *> alcanca ws-jogo-bolas e realizar-sorteios fica sorteando para sempre
+                   if ws-quantidade < 6 or ws-quantidade > 10 or ws-quantidade < ws-jogo-bolas then
+                       move "Quantidade invalida para o tipo de jogo selecionado." to ws-msn
+                       display sc-tela
+                       accept sc-tela
+                   else
+                       move "N" to ws-quantidade-invalida
+      *> esta Lotofacil e uma simplificacao (10 dezenas apostadas/sorteadas,
+      *> nao as 15 do jogo real) - avisa o jogador em vez de deixar a
+      *> diferenca de regras escondida atras do rotulo "3=Lotof"
+                       if ws-jogo-tipo = 3 then
+                           move "Atencao: esta Lotofacil sorteia 10 dezenas, nao as 15 do jogo real." to ws-msn
+                           display sc-tela
+                           accept sc-tela
+                           move spaces to ws-msn
+                       end-if
+                   end-if
+               end-perform
+
+      *> se o usuario pediu para sair durante a revalidacao acima, nao faz
+      *> mais nada neste ciclo - o proprio perform until do topo do loop
+      *> encerra o processamento ao reavaliar ws-fim_programa
+               if ws-fim_programa not = "x" and ws-fim_programa not = "X" then
+                   perform testes
+
+                   perform realizar-sorteios
+
+                   accept ws-aux
+      *> zerando as vari�veis
+                   move zero to ws-quantidade
+                   move zero to ws-jogo-tipo
+                   move space to ws-fim_programa
+                   move spaces to ws-jogo-id
+                   move spaces to ws-jogador
+                   initialize ws-numeros
+                   move zero to ws-ind-acerto
+                   move zero to ws-ind-erro
+                   move zero to ws-ind-sorteio
+      *> mostrando a tela de ecolha de quantos n�meros o usu�rio quer apostar novamente
                    display sc-tela
                    accept sc-tela
                end-if
+           end-perform
+           .
+       processamento-interativo-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Processamento modo "REAL": usa as mesmas telas de aposta, mas compara
+      *> contra os sorteios reais de megasena_real.dat em vez de sortear
+      *>------------------------------------------------------------------------
+       processamento-real section.
+           display sc-tela
+           accept sc-tela
+           perform until ws-fim_programa = "x" or ws-fim_programa = "X"
+               move "S" to ws-quantidade-invalida
+               perform until ws-quantidade-invalida = "N"
+                          or ws-fim_programa = "x" or ws-fim_programa = "X"
+      *> megasena_real.dat so guarda sorteios de 6 dezenas da Mega-Sena,
+      *> entao o modo REAL ignora o tipo de jogo escolhido na tela
+                   move 1 to ws-jogo-tipo
+                   perform determinar-jogo
+                   if ws-quantidade < 6 or ws-quantidade > 10 or ws-quantidade < ws-jogo-bolas then
+                       move "Quantidade invalida." to ws-msn
+                       display sc-tela
+                       accept sc-tela
+                   else
+                       move "N" to ws-quantidade-invalida
+                   end-if
+               end-perform
+
+      *> se o usuario pediu para sair durante a revalidacao acima, nao faz
+      *> mais nada neste ciclo - o proprio perform until do topo do loop
+      *> encerra o processamento ao reavaliar ws-fim_programa
+               if ws-fim_programa not = "x" and ws-fim_programa not = "X" then
+                   perform testes
 
-               perform testes
+                   perform comparar-resultados-reais
 
-               display erase
+                   accept ws-aux
+      *> zerando as vari�veis
+                   move zero to ws-quantidade
+                   move space to ws-fim_programa
+                   move spaces to ws-jogo-id
+                   initialize ws-numeros
+                   move zero to ws-ind-acerto
+                   move zero to ws-ind-erro
+                   display sc-tela
+                   accept sc-tela
+               end-if
+           end-perform
+           .
+       processamento-real-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Percorre todo o arquivo megasena_real.dat comparando a aposta atual
+      *> contra cada sorteio real ja realizado
+      *>------------------------------------------------------------------------
+       comparar-resultados-reais section.
+           move "N" to ws-fim-real
+           move zero to ws-qtd-sorteios-reais
+           perform until ws-fim-real = "S"
+               move "R" to ws-modo-chamada
+               call "desafioloteria2" using ws-quantidade, ws-num-1, ws-num-2, ws-num-3,
+                                           ws-num-4, ws-num-5, ws-num-6, ws-num-7, ws-num-8,
+                                           ws-num-9, ws-num-10, ws-msn, ws-ind-acerto, ws-ind-erro,
+                                           ws-ind-sorteio, ws-modo-chamada, ws-fim-real,
+                                           ws-jogo-bolas, ws-jogo-range,
+                                           ws-sorteado-1, ws-sorteado-2, ws-sorteado-3, ws-sorteado-4,
+                                           ws-sorteado-5, ws-sorteado-6, ws-sorteado-7, ws-sorteado-8,
+                                           ws-sorteado-9, ws-sorteado-10
+               if ws-fim-real = "N" then
+                   add 1 to ws-qtd-sorteios-reais
+               end-if
+           end-perform
+           display "Comparacao concluida contra " ws-qtd-sorteios-reais " sorteio(s) real(is)."
+           .
+       comparar-resultados-reais-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Processamento em lote: le quantidade e numeros de entrada.dat, sem telas,
+      *> para permitir rodar varias apostas sem atendimento (JCL / shell script)
+      *>------------------------------------------------------------------------
+       processamento-lote section.
+           move "N" to ws-fim-arquivo-lote
+           open input f-entrada-lote
+           if ws-status-lote = "35" then
+               display "Arquivo entrada.dat nao encontrado, nenhuma aposta em lote executada."
+               move "S" to ws-fim-arquivo-lote
+           end-if
+           perform until ws-fim-arquivo-lote = "S"
+               read f-entrada-lote
+                   at end
+                       move "S" to ws-fim-arquivo-lote
+                   not at end
+                       perform processar-registro-lote
+               end-read
+           end-perform
+           if ws-status-lote not = "35" then
+               close f-entrada-lote
+           end-if
+           .
+       processamento-lote-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Executa uma aposta lida do arquivo de entrada em lote
+      *>------------------------------------------------------------------------
+       processar-registro-lote section.
+      *> entrada.dat nao informa o tipo de jogo, entao o modo lote
+      *> sempre trabalha com o padrao Mega-Sena (6/60)
+           move zero to ws-jogo-tipo
+           perform determinar-jogo
+           move zero to ws-ind-acerto
+           move zero to ws-ind-erro
+           move zero to ws-ind-sorteio
+           move re-quantidade to ws-quantidade
+           perform varying ws-ind-tab from 1 by 1 until ws-ind-tab > 10
+               move re-num (ws-ind-tab) to ws-num-apostado (ws-ind-tab)
+           end-perform
+           perform validar-lote
+           if ws-lote-valido = "S" then
+               perform realizar-sorteios
+           else
+               display "Registro de entrada.dat ignorado (quantidade/numeros invalidos)."
+           end-if
+           .
+       processar-registro-lote-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Valida quantidade e numeros de um registro de entrada em lote
+      *> (mesmas regras do testes section: 6 a 10 numeros, 1 a 60, sem repetir)
+      *>------------------------------------------------------------------------
+       validar-lote section.
+           move "S" to ws-lote-valido
+      *> entrada.dat e sempre Mega-Sena (processar-registro-lote forca
+      *> ws-jogo-tipo), mas a checagem contra ws-jogo-bolas fica aqui tambem
+      *> para ficar consistente com testes/carregar-jogo-favorito
+           if ws-quantidade < 6 or ws-quantidade > 10 or ws-quantidade < ws-jogo-bolas then
+               move "N" to ws-lote-valido
+           end-if
+           perform varying ws-ind-tab from 1 by 1 until ws-ind-tab > ws-quantidade
+               if ws-num-apostado (ws-ind-tab) < 1 or ws-num-apostado (ws-ind-tab) > ws-jogo-range then
+                   move "N" to ws-lote-valido
+               end-if
+               perform varying ws-ind-tab2 from 1 by 1 until ws-ind-tab2 > ws-quantidade
+                   if ws-ind-tab2 not = ws-ind-tab and
+                      ws-num-apostado (ws-ind-tab2) = ws-num-apostado (ws-ind-tab) then
+                       move "N" to ws-lote-valido
+                   end-if
+               end-perform
+           end-perform
+           .
+       validar-lote-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Tenta carregar um checkpoint gravado de uma execucao anterior que foi
+      *> interrompida no meio do loop de sorteios para a mesma aposta
+      *>------------------------------------------------------------------------
+       carregar-checkpoint section.
+           move "N" to ws-checkpoint-existe
+           open input f-checkpoint
+           if ws-status-checkpoint not = "35" then
+               read f-checkpoint
+                   not at end
+                       if ck-jogo-tipo = ws-jogo-tipo and ck-quantidade = ws-quantidade then
+                           move "S" to ws-checkpoint-existe
+                           perform varying ws-ind-tab from 1 by 1 until ws-ind-tab > ws-quantidade
+                               if ck-numero (ws-ind-tab) not = ws-num-apostado (ws-ind-tab) then
+                                   move "N" to ws-checkpoint-existe
+                               end-if
+                           end-perform
+                       end-if
+                       if ws-checkpoint-existe = "S" then
+                           move ck-ind-sorteio to ws-ind-sorteio
+                           move ck-tempo1 to ws-tempo1
+                       end-if
+               end-read
+               close f-checkpoint
+           end-if
+           .
+       carregar-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Grava o progresso atual do loop de sorteios em checkpoint.dat
+      *>------------------------------------------------------------------------
+       gravar-checkpoint section.
+           open output f-checkpoint
+           move ws-jogo-tipo to ck-jogo-tipo
+           move ws-quantidade to ck-quantidade
+           perform varying ws-ind-tab from 1 by 1 until ws-ind-tab > 10
+               move ws-num-apostado (ws-ind-tab) to ck-numero (ws-ind-tab)
+           end-perform
+           move ws-ind-sorteio to ck-ind-sorteio
+           move ws-tempo1 to ck-tempo1
+           write reg-checkpoint
+           close f-checkpoint
+           .
+       gravar-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Remove o checkpoint de uma aposta ja concluida
+      *>------------------------------------------------------------------------
+       apagar-checkpoint section.
+           open output f-checkpoint
+           close f-checkpoint
+           .
+       apagar-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Roda os sorteios ate acertar todos os numeros apostados, mostra o
+      *> resultado e grava a sessao no historico. Usado pelo modo interativo
+      *> e pelo modo em lote.
+      *>------------------------------------------------------------------------
+       realizar-sorteios section.
+           display erase
+      *> tenta retomar um checkpoint de uma execucao anterior com a mesma aposta
+           perform carregar-checkpoint
+           if ws-checkpoint-existe = "N" then
                move 1 to ws-ind-sorteio
       *> aceitando o tempo do rel�gio
                accept ws-tempo1 from time
-               perform until ws-ind-acerto = 6
+               perform gravar-checkpoint
+           else
+               display "Retomando checkpoint a partir do sorteio " ws-ind-sorteio "."
+           end-if
+           perform until ws-ind-acerto = ws-jogo-bolas
 
-                   move zero to ws-ind-acerto
-                   move zero to ws-ind-erro
+               move zero to ws-ind-acerto
+               move zero to ws-ind-erro
       *> mostrando o n�mero do sorteio que foi feito
-                   display "Sorteio: " ws-ind-sorteio
+               display "Sorteio: " ws-ind-sorteio
       *> chamando o programa 2
-                   call "desafioloteria2" using ws-quantidade, ws-num-1, ws-num-2, ws-num-3,
-                                               ws-num-4, ws-num-5, ws-num-6, ws-num-7, ws-num-8,
-                                               ws-num-9, ws-num-10, ws-msn, ws-ind-acerto, ws-ind-erro,
-                                               ws-ind-sorteio
-                   add 1 to ws-ind-sorteio
-               end-perform
+               move space to ws-modo-chamada
+               call "desafioloteria2" using ws-quantidade, ws-num-1, ws-num-2, ws-num-3,
+                                           ws-num-4, ws-num-5, ws-num-6, ws-num-7, ws-num-8,
+                                           ws-num-9, ws-num-10, ws-msn, ws-ind-acerto, ws-ind-erro,
+                                           ws-ind-sorteio, ws-modo-chamada, ws-fim-real,
+                                           ws-jogo-bolas, ws-jogo-range,
+                                           ws-sorteado-1, ws-sorteado-2, ws-sorteado-3, ws-sorteado-4,
+                                           ws-sorteado-5, ws-sorteado-6, ws-sorteado-7, ws-sorteado-8,
+                                           ws-sorteado-9, ws-sorteado-10
+               add 1 to ws-ind-sorteio
+      *> grava o progresso periodicamente, para nao perder tudo se o job for morto
+               if function mod (ws-ind-sorteio, ws-checkpoint-intervalo) = 0 then
+                   perform gravar-checkpoint
+               end-if
+           end-perform
+      *> sessao concluida: o checkpoint desta aposta nao serve mais
+           perform apagar-checkpoint
       *> aceitando o tempo do el�gio
-               accept ws-tempo2 from time
+           accept ws-tempo2 from time
       *> calculando quanto tempo levou para sortear os n�meros corretos
-               compute ws-hora = ws-hora2 - ws-hora1
-               compute ws-minuto = ws-minuto2 - ws-minuto1
-               compute ws-segundo = ws-segundo2 - ws-segundo1
-               compute ws-centesimo = ws-centesimo2 - ws-centesimo1
+           compute ws-hora = ws-hora2 - ws-hora1
+           compute ws-minuto = ws-minuto2 - ws-minuto1
+           compute ws-segundo = ws-segundo2 - ws-segundo1
+           compute ws-centesimo = ws-centesimo2 - ws-centesimo1
       *> mostrando na tela que o usu�rio ganhou
-               display "Parabens, voce acertou com " ws-ind-sorteio " sorteios!"
+           display "Parabens, voce acertou com " ws-ind-sorteio " sorteios!"
       *> mostrando na tela o tempo gasto nos sorteios
-               display "Tempo gasto nos sorteios: " ws-hora " horas, " ws-minuto " minutos, " ws-segundo " segundos, e " ws-centesimo " centesimos."
-               accept ws-aux
-      *> zerando as vari�veis
-               move zero to ws-quantidade
-               move space to ws-fim_programa
-               initialize ws-numeros
+           display "Tempo gasto nos sorteios: " ws-hora " horas, " ws-minuto " minutos, " ws-segundo " segundos, e " ws-centesimo " centesimos."
+      *> gravando a sessao concluida no historico
+           perform gravar-historico
+      *> gravando o comprovante de auditoria da sessao
+           perform gravar-comprovante
+      *> atualizando o placar do jogador, se um nome foi informado
+           perform atualizar-leaderboard
+           .
+       realizar-sorteios-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Atualiza o placar do jogador em leaderboard.dat, guardando o melhor
+      *> (menor) numero de sorteios e o melhor tempo ja alcancados por ele
+      *>------------------------------------------------------------------------
+       atualizar-leaderboard section.
+           if ws-jogador not = spaces then
+               move ws-jogador to lb-jogador
+               compute ws-lb-tempo-atual-seg =
+                   ((ws-hora * 60 + ws-minuto) * 60 + ws-segundo) * 100 + ws-centesimo
+               read f-leaderboard
+                   invalid key
+                       move ws-ind-sorteio to lb-melhor-sorteios
+                       move ws-tempofinal to lb-melhor-tempo
+                       write reg-leaderboard
+                   not invalid key
+                       compute ws-lb-tempo-salvo-seg =
+                           ((lb-melhor-hora * 60 + lb-melhor-minuto) * 60 + lb-melhor-segundo) * 100 + lb-melhor-centesimo
+                       if ws-ind-sorteio < lb-melhor-sorteios or
+                          (ws-ind-sorteio = lb-melhor-sorteios and ws-lb-tempo-atual-seg < ws-lb-tempo-salvo-seg) then
+                           move ws-ind-sorteio to lb-melhor-sorteios
+                           move ws-tempofinal to lb-melhor-tempo
+                           rewrite reg-leaderboard
+                       end-if
+               end-read
+           end-if
+           .
+       atualizar-leaderboard-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Mostra o placar atual: melhor numero de sorteios e melhor tempo de cada jogador
+      *>------------------------------------------------------------------------
+       processamento-ranking section.
+           display "===== Placar - melhores sorteios por jogador ====="
+           move low-values to lb-jogador
+           start f-leaderboard key is not less than lb-jogador
+               invalid key
+                   move "S" to ws-lb-fim
+               not invalid key
+                   move "N" to ws-lb-fim
+           end-start
+           perform until ws-lb-fim = "S"
+               read f-leaderboard next record
+                   at end
+                       move "S" to ws-lb-fim
+                   not at end
+                       display lb-jogador ": " lb-melhor-sorteios " sorteios, melhor tempo "
+                               lb-melhor-hora "h" lb-melhor-minuto "m" lb-melhor-segundo "s" lb-melhor-centesimo
+               end-read
+           end-perform
+           .
+       processamento-ranking-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> A partir de ws-jogo-tipo, calcula quantas bolas sao sorteadas e qual
+      *> a maior dezena valida. Tipo em branco/invalido cai no padrao (Mega-Sena).
+      *>------------------------------------------------------------------------
+       determinar-jogo section.
+           evaluate ws-jogo-tipo
+               when 2
+                   move 5 to ws-jogo-bolas
+                   move 80 to ws-jogo-range
+               when 3
+                   move 10 to ws-jogo-bolas
+                   move 25 to ws-jogo-range
+               when other
+                   move 1 to ws-jogo-tipo
+                   move 6 to ws-jogo-bolas
+                   move 60 to ws-jogo-range
+           end-evaluate
+           .
+       determinar-jogo-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Modo "ESTATISTICA": em vez de uma aposta digitada pelo usuario, gera
+      *> varias apostas aleatorias e mede quantos sorteios cada uma precisou
+      *> ate acertar todas as dezenas, para estimar a raridade de um acerto
+      *> total (media, minimo e maximo de sorteios das simulacoes rodadas)
+      *>------------------------------------------------------------------------
+       processamento-estatistica section.
+      *> tipo de jogo tambem vem do ambiente (padrao Mega-Sena, igual as telas)
+           accept ws-jogo-tipo from environment "DESAFIO_JOGO_TIPO"
+           on exception move zero to ws-jogo-tipo
+           end-accept
+           perform determinar-jogo
+      *> aposta do tamanho exato do jogo, para medir o acerto total (6/6, 5/5, etc.)
+           move ws-jogo-bolas to ws-quantidade
+      *> quantidade de simulacoes tambem vem do ambiente, com um padrao pequeno
+           accept ws-estat-qtd from environment "DESAFIO_ESTAT_QTD"
+           on exception move 5 to ws-estat-qtd
+           end-accept
+           if ws-estat-qtd = zero then
+               move 5 to ws-estat-qtd
+           end-if
+           move zero to ws-estat-soma
+           move zero to ws-estat-min
+           move zero to ws-estat-max
+           display "Rodando " ws-estat-qtd " simulacoes automaticas (jogo tipo " ws-jogo-tipo ")..."
+           perform varying ws-estat-ind from 1 by 1 until ws-estat-ind > ws-estat-qtd
+               perform gerar-aposta-aleatoria
+               perform executar-sorteio-estatistica
+               display "Simulacao " ws-estat-ind ": " ws-ind-sorteio " sorteios ate acertar."
+               add ws-ind-sorteio to ws-estat-soma
+               if ws-estat-ind = 1 or ws-ind-sorteio < ws-estat-min then
+                   move ws-ind-sorteio to ws-estat-min
+               end-if
+               if ws-ind-sorteio > ws-estat-max then
+                   move ws-ind-sorteio to ws-estat-max
+               end-if
+           end-perform
+      *> media calculada na mao (divisao inteira), ja que decimal-point is comma
+      *> inverte o sentido de "," e "." nos pic edited, entao evitamos pic edited aqui
+           compute ws-estat-media = ws-estat-soma / ws-estat-qtd
+           display "===== Estatisticas de " ws-estat-qtd " simulacoes ====="
+           display "Media de sorteios ate o acerto total: " ws-estat-media
+           display "Minimo de sorteios: " ws-estat-min
+           display "Maximo de sorteios: " ws-estat-max
+           .
+       processamento-estatistica-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Gera uma aposta aleatoria de ws-quantidade dezenas, pedindo ao
+      *> programa 2 para sortea-las (modo "G") em vez de reimplementar aqui
+      *> o mesmo sorteio que sorteio-n-numeros ja faz - reaproveita a mesma
+      *> semente/esquema do desafioloteria2 para gerar a aposta do modo "ESTATISTICA"
+      *>------------------------------------------------------------------------
+       gerar-aposta-aleatoria section.
+           move "G" to ws-modo-chamada
+           call "desafioloteria2" using ws-quantidade, ws-num-1, ws-num-2, ws-num-3,
+                                       ws-num-4, ws-num-5, ws-num-6, ws-num-7, ws-num-8,
+                                       ws-num-9, ws-num-10, ws-msn, ws-ind-acerto, ws-ind-erro,
+                                       ws-ind-sorteio, ws-modo-chamada, ws-fim-real,
+                                       ws-jogo-bolas, ws-jogo-range,
+                                       ws-sorteado-1, ws-sorteado-2, ws-sorteado-3, ws-sorteado-4,
+                                       ws-sorteado-5, ws-sorteado-6, ws-sorteado-7, ws-sorteado-8,
+                                       ws-sorteado-9, ws-sorteado-10
+           perform varying ws-ind-tab from 1 by 1 until ws-ind-tab > ws-quantidade
+               move ws-sorteado-vencedor (ws-ind-tab) to ws-num-apostado (ws-ind-tab)
+           end-perform
+           .
+       gerar-aposta-aleatoria-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Roda o sorteio ate acertar a aposta aleatoria gerada, sem gravar
+      *> checkpoint, historico, comprovante ou placar (sao muitas simulacoes
+      *> descartaveis, nao sessoes de um jogador real) e sem atualizar
+      *> frequencia.dat (modo "E" - essas simulacoes nao devem poluir a
+      *> contagem de frequencia dos sorteios "reais" do req 003)
+      *>------------------------------------------------------------------------
+       executar-sorteio-estatistica section.
+           move zero to ws-ind-acerto
+           move zero to ws-ind-erro
+           move 1 to ws-ind-sorteio
+           perform until ws-ind-acerto = ws-jogo-bolas
                move zero to ws-ind-acerto
                move zero to ws-ind-erro
-               move zero to ws-ind-sorteio
-      *> mostrando a tela de ecolha de quantos n�meros o usu�rio quer apostar novamente
-               display sc-tela
-               accept sc-tela
+               move "E" to ws-modo-chamada
+               call "desafioloteria2" using ws-quantidade, ws-num-1, ws-num-2, ws-num-3,
+                                           ws-num-4, ws-num-5, ws-num-6, ws-num-7, ws-num-8,
+                                           ws-num-9, ws-num-10, ws-msn, ws-ind-acerto, ws-ind-erro,
+                                           ws-ind-sorteio, ws-modo-chamada, ws-fim-real,
+                                           ws-jogo-bolas, ws-jogo-range,
+                                           ws-sorteado-1, ws-sorteado-2, ws-sorteado-3, ws-sorteado-4,
+                                           ws-sorteado-5, ws-sorteado-6, ws-sorteado-7, ws-sorteado-8,
+                                           ws-sorteado-9, ws-sorteado-10
+               add 1 to ws-ind-sorteio
            end-perform
            .
-       processamento-exit.
+       executar-sorteio-estatistica-exit.
            exit.
 
       *>-------------------------------------------------------------------------------------------------------
       *> Section para testes (se algum n�mero apostado � igual a algum anterior e se algum n�mero � inv�lido)
       *>-------------------------------------------------------------------------------------------------------
        testes section.
+           perform determinar-jogo
            move "S" to ws-num-repetido
+           move "N" to ws-jogo-carregado
+      *> se um id de jogo favorito foi informado em sc-tela, tenta carrega-lo
+      *> e pula a digitacao manual dos numeros
+           if ws-jogo-id not = spaces then
+               perform carregar-jogo-favorito
+           end-if
+           if ws-jogo-carregado = "S" then
+               move "N" to ws-num-repetido
+           end-if
            perform until ws-num-repetido = "N"
                if ws-quantidade = 6 then
                    initialize ws-numeros
@@ -422,12 +1079,12 @@
                    ws-num-6 = ws-num-4 or
                    ws-num-6 = ws-num-5 or
       *> testes para ver se os n�meros inseridos s�o v�lidos
-                   ws-num-1 < 1 or ws-num-1 > 60 or
-                   ws-num-2 < 1 or ws-num-2 > 60 or
-                   ws-num-3 < 1 or ws-num-3 > 60 or
-                   ws-num-4 < 1 or ws-num-4 > 60 or
-                   ws-num-5 < 1 or ws-num-5 > 60 or
-                   ws-num-6 < 1 or ws-num-6 > 60 then
+                   ws-num-1 < 1 or ws-num-1 > ws-jogo-range or
+                   ws-num-2 < 1 or ws-num-2 > ws-jogo-range or
+                   ws-num-3 < 1 or ws-num-3 > ws-jogo-range or
+                   ws-num-4 < 1 or ws-num-4 > ws-jogo-range or
+                   ws-num-5 < 1 or ws-num-5 > ws-jogo-range or
+                   ws-num-6 < 1 or ws-num-6 > ws-jogo-range then
                        move "Existe numero repetido ou invalido, aperte enter para tentar novamente." to ws-msn-2
                        display sc-tela-6
                        accept ws-aux
@@ -466,13 +1123,13 @@
                    ws-num-7 = ws-num-5 or
                    ws-num-7 = ws-num-6 or
       *> testes para ver se os n�meros inseridos s�o v�lidos
-                   ws-num-1 < 1 or ws-num-1 > 60 or
-                   ws-num-2 < 1 or ws-num-2 > 60 or
-                   ws-num-3 < 1 or ws-num-3 > 60 or
-                   ws-num-4 < 1 or ws-num-4 > 60 or
-                   ws-num-5 < 1 or ws-num-5 > 60 or
-                   ws-num-6 < 1 or ws-num-6 > 60 or
-                   ws-num-7 < 1 or ws-num-7 > 60 then
+                   ws-num-1 < 1 or ws-num-1 > ws-jogo-range or
+                   ws-num-2 < 1 or ws-num-2 > ws-jogo-range or
+                   ws-num-3 < 1 or ws-num-3 > ws-jogo-range or
+                   ws-num-4 < 1 or ws-num-4 > ws-jogo-range or
+                   ws-num-5 < 1 or ws-num-5 > ws-jogo-range or
+                   ws-num-6 < 1 or ws-num-6 > ws-jogo-range or
+                   ws-num-7 < 1 or ws-num-7 > ws-jogo-range then
                        move "Existe numero repetido ou invalido, aperte enter para tentar novamente." to ws-msn-2
                        display sc-tela-7
                        accept ws-aux
@@ -518,14 +1175,14 @@
                    ws-num-8 = ws-num-6 or
                    ws-num-8 = ws-num-7 or
       *> testes para ver se os n�meros inseridos s�o v�lidos
-                   ws-num-1 < 1 or ws-num-1 > 60 or
-                   ws-num-2 < 1 or ws-num-2 > 60 or
-                   ws-num-3 < 1 or ws-num-3 > 60 or
-                   ws-num-4 < 1 or ws-num-4 > 60 or
-                   ws-num-5 < 1 or ws-num-5 > 60 or
-                   ws-num-6 < 1 or ws-num-6 > 60 or
-                   ws-num-7 < 1 or ws-num-7 > 60 or
-                   ws-num-8 < 1 or ws-num-8 > 60 then
+                   ws-num-1 < 1 or ws-num-1 > ws-jogo-range or
+                   ws-num-2 < 1 or ws-num-2 > ws-jogo-range or
+                   ws-num-3 < 1 or ws-num-3 > ws-jogo-range or
+                   ws-num-4 < 1 or ws-num-4 > ws-jogo-range or
+                   ws-num-5 < 1 or ws-num-5 > ws-jogo-range or
+                   ws-num-6 < 1 or ws-num-6 > ws-jogo-range or
+                   ws-num-7 < 1 or ws-num-7 > ws-jogo-range or
+                   ws-num-8 < 1 or ws-num-8 > ws-jogo-range then
                        move "Existe numero repetido ou invalido, aperte enter para tentar novamente." to ws-msn-2
                        display sc-tela-8
                        accept ws-aux
@@ -579,15 +1236,15 @@
                    ws-num-9 = ws-num-7 or
                    ws-num-9 = ws-num-8 or
       *> testes para ver se os n�meros inseridos s�o v�lidos
-                   ws-num-1 < 1 or ws-num-1 > 60 or
-                   ws-num-2 < 1 or ws-num-2 > 60 or
-                   ws-num-3 < 1 or ws-num-3 > 60 or
-                   ws-num-4 < 1 or ws-num-4 > 60 or
-                   ws-num-5 < 1 or ws-num-5 > 60 or
-                   ws-num-6 < 1 or ws-num-6 > 60 or
-                   ws-num-7 < 1 or ws-num-7 > 60 or
-                   ws-num-8 < 1 or ws-num-8 > 60 or
-                   ws-num-9 < 1 or ws-num-9 > 60 then
+                   ws-num-1 < 1 or ws-num-1 > ws-jogo-range or
+                   ws-num-2 < 1 or ws-num-2 > ws-jogo-range or
+                   ws-num-3 < 1 or ws-num-3 > ws-jogo-range or
+                   ws-num-4 < 1 or ws-num-4 > ws-jogo-range or
+                   ws-num-5 < 1 or ws-num-5 > ws-jogo-range or
+                   ws-num-6 < 1 or ws-num-6 > ws-jogo-range or
+                   ws-num-7 < 1 or ws-num-7 > ws-jogo-range or
+                   ws-num-8 < 1 or ws-num-8 > ws-jogo-range or
+                   ws-num-9 < 1 or ws-num-9 > ws-jogo-range then
                        move "Existe numero repetido ou invalido, aperte enter para tentar novamente." to ws-msn-2
                        display sc-tela-9
                        accept ws-aux
@@ -650,16 +1307,16 @@
                    ws-num-10 = ws-num-8 or
                    ws-num-10 = ws-num-9 or
       *> testes para ver se os n�meros inseridos s�o v�lidos
-                   ws-num-1 < 1 or ws-num-1 > 60 or
-                   ws-num-2 < 1 or ws-num-2 > 60 or
-                   ws-num-3 < 1 or ws-num-3 > 60 or
-                   ws-num-4 < 1 or ws-num-4 > 60 or
-                   ws-num-5 < 1 or ws-num-5 > 60 or
-                   ws-num-6 < 1 or ws-num-6 > 60 or
-                   ws-num-7 < 1 or ws-num-7 > 60 or
-                   ws-num-8 < 1 or ws-num-8 > 60 or
-                   ws-num-9 < 1 or ws-num-9 > 60 or
-                   ws-num-10 < 1 or ws-num-10 > 60 then
+                   ws-num-1 < 1 or ws-num-1 > ws-jogo-range or
+                   ws-num-2 < 1 or ws-num-2 > ws-jogo-range or
+                   ws-num-3 < 1 or ws-num-3 > ws-jogo-range or
+                   ws-num-4 < 1 or ws-num-4 > ws-jogo-range or
+                   ws-num-5 < 1 or ws-num-5 > ws-jogo-range or
+                   ws-num-6 < 1 or ws-num-6 > ws-jogo-range or
+                   ws-num-7 < 1 or ws-num-7 > ws-jogo-range or
+                   ws-num-8 < 1 or ws-num-8 > ws-jogo-range or
+                   ws-num-9 < 1 or ws-num-9 > ws-jogo-range or
+                   ws-num-10 < 1 or ws-num-10 > ws-jogo-range then
                        move "Existe numero repetido ou invalido, aperte enter para tentar novamente." to ws-msn-2
                        display sc-tela-10
                        accept ws-aux
@@ -669,14 +1326,146 @@
                    end-if
                end-if
            end-perform
+      *> se um id foi informado e o jogo nao veio de um jogo ja salvo, salva agora
+           if ws-jogo-id not = spaces and ws-jogo-carregado = "N" then
+               perform salvar-jogo-favorito
+           end-if
            .
        testes-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *> Carrega um jogo favorito gravado anteriormente em meusjogos.dat
+      *>------------------------------------------------------------------------
+       carregar-jogo-favorito section.
+           move ws-jogo-id to mj-id
+           move ws-quantidade to ws-quantidade-original
+           read f-meus-jogos
+               invalid key
+                   move "N" to ws-jogo-carregado
+               not invalid key
+                   move mj-quantidade to ws-quantidade
+                   perform varying ws-ind-tab from 1 by 1 until ws-ind-tab > 10
+                       move mj-numero (ws-ind-tab) to ws-num-apostado (ws-ind-tab)
+                   end-perform
+      *> o jogo favorito pode ter sido salvo sob outro tipo de jogo (o
+      *> arquivo nao guarda qual era) - revalida contra o tipo selecionado
+      *> agora em sc-tela antes de aceita-lo, em vez de confiar cegamente
+                   perform validar-jogo-favorito
+                   if ws-favorito-valido = "S" then
+                       move "S" to ws-jogo-carregado
+                   else
+                       move "Jogo favorito incompativel com o tipo de jogo atual, digite os numeros." to ws-msn
+                       move ws-quantidade-original to ws-quantidade
+                       initialize ws-numeros
+                       move "N" to ws-jogo-carregado
+                   end-if
+           end-read
+           .
+       carregar-jogo-favorito-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Confere se a quantidade/numeros de um jogo favorito carregado cabem
+      *> no tipo de jogo atualmente selecionado (ws-jogo-bolas/ws-jogo-range)
+      *>------------------------------------------------------------------------
+       validar-jogo-favorito section.
+           move "S" to ws-favorito-valido
+           if ws-quantidade < 6 or ws-quantidade > 10 or ws-quantidade < ws-jogo-bolas then
+               move "N" to ws-favorito-valido
+           end-if
+           perform varying ws-ind-tab from 1 by 1 until ws-ind-tab > ws-quantidade
+               if ws-num-apostado (ws-ind-tab) < 1 or ws-num-apostado (ws-ind-tab) > ws-jogo-range then
+                   move "N" to ws-favorito-valido
+               end-if
+           end-perform
+           .
+       validar-jogo-favorito-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Salva (ou atualiza) o jogo atual em meusjogos.dat sob o id informado
+      *>------------------------------------------------------------------------
+       salvar-jogo-favorito section.
+           move ws-jogo-id to mj-id
+           move ws-quantidade to mj-quantidade
+           perform varying ws-ind-tab from 1 by 1 until ws-ind-tab > 10
+               move ws-num-apostado (ws-ind-tab) to mj-numero (ws-ind-tab)
+           end-perform
+           rewrite reg-meu-jogo
+               invalid key
+                   write reg-meu-jogo
+           end-rewrite
+           .
+       salvar-jogo-favorito-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Grava uma linha no historico de sorteios concluidos (consulta de tend�ncias)
+      *>------------------------------------------------------------------------
+       gravar-historico section.
+           accept ws-data-atual from date yyyymmdd
+      *> open extend cria o arquivo se ele ainda nao existir
+           open extend f-historico
+           move ws-data-atual to rh-data
+           move ws-quantidade to rh-quantidade
+           perform varying ws-ind-tab from 1 by 1 until ws-ind-tab > 10
+               move ws-num-apostado (ws-ind-tab) to rh-num (ws-ind-tab)
+               move ws-sorteado-vencedor (ws-ind-tab) to rh-sorteado-num (ws-ind-tab)
+           end-perform
+           move ws-ind-sorteio to rh-qtd-sorteios
+           move ws-tempofinal to rh-tempo
+           write reg-historico
+           close f-historico
+           .
+       gravar-historico-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Grava um comprovante legivel da sessao concluida (data, numeros
+      *> apostados, sorteio vencedor, quantidade de sorteios e tempo gasto)
+      *>------------------------------------------------------------------------
+       gravar-comprovante section.
+           move spaces to reg-comprovante
+           string "Data: " ws-data-atual
+                  "  Apostou: "
+                       ws-num-apostado (1) "-" ws-num-apostado (2) "-" ws-num-apostado (3) "-"
+                       ws-num-apostado (4) "-" ws-num-apostado (5) "-" ws-num-apostado (6) "-"
+                       ws-num-apostado (7) "-" ws-num-apostado (8) "-" ws-num-apostado (9) "-"
+                       ws-num-apostado (10)
+                  "  Sorteio vencedor: "
+                       ws-sorteado-vencedor (1) "-" ws-sorteado-vencedor (2) "-"
+                       ws-sorteado-vencedor (3) "-" ws-sorteado-vencedor (4) "-"
+                       ws-sorteado-vencedor (5) "-" ws-sorteado-vencedor (6) "-"
+                       ws-sorteado-vencedor (7) "-" ws-sorteado-vencedor (8) "-"
+                       ws-sorteado-vencedor (9) "-" ws-sorteado-vencedor (10)
+                  "  Sorteios: " ws-ind-sorteio
+                  "  Tempo: " ws-hora "h" ws-minuto "m" ws-segundo "s" ws-centesimo
+               delimited by size into reg-comprovante
+           end-string
+           open extend f-comprovante
+           write reg-comprovante
+           close f-comprovante
+           .
+       gravar-comprovante-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *> Finaliza��o Normal
       *>------------------------------------------------------------------------
        finaliza section.
+      *> pede ao programa 2 para gravar o relatorio de frequencia acumulado
+           move "F" to ws-modo-chamada
+           call "desafioloteria2" using ws-quantidade, ws-num-1, ws-num-2, ws-num-3,
+                                       ws-num-4, ws-num-5, ws-num-6, ws-num-7, ws-num-8,
+                                       ws-num-9, ws-num-10, ws-msn, ws-ind-acerto, ws-ind-erro,
+                                       ws-ind-sorteio, ws-modo-chamada, ws-fim-real,
+                                       ws-jogo-bolas, ws-jogo-range,
+                                       ws-sorteado-1, ws-sorteado-2, ws-sorteado-3, ws-sorteado-4,
+                                       ws-sorteado-5, ws-sorteado-6, ws-sorteado-7, ws-sorteado-8,
+                                       ws-sorteado-9, ws-sorteado-10
+           close f-meus-jogos
+           close f-leaderboard
            stop run
            .
        finaliza-exit.
