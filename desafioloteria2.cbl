@@ -1,393 +1,482 @@
-      $set sourceformat"free"
-      *>----Divisão de identificação do programa
-       identification Division.
-       program-id. "desafioloteria2".
-       author. "Julia Krüger".
-       installation. "PC".
-       date-written. 21/07/2020.
-       date-compiled. 21/07/2020.
-
-      *>----Divisão para configuração do ambiente
-       environment division.
-       configuration section.
-       special-names. decimal-point is comma.
-
-      *>----Declaração dos recursos externos
-       input-output section.
-       file-control.
-       i-o-control.
-
-
-      *>----Declaração de variáveis
-       data division.
-
-      *>----Variáveis de arquivos
-       file section.
-
-      *>----Variáveis de trabalho
-       working-storage section.
-
-       77 ws-fim-programa                          pic x(01).
-       77 ws-semente                               pic 9(08).
-       77 ws-semente2                              pic 9(10).
-       77 ws-sorteio                               pic x(04).
-       77 ws-ind                                   pic 9(10).
-       77 ws-num-aleatorio                         pic 9(10) value 0.
-       77 ws-num_random                            pic 9(02).
-       77 ws-num-sorteado-1                        pic 9(02).
-       77 ws-num-sorteado-2                        pic 9(02).
-       77 ws-num-sorteado-3                        pic 9(02).
-       77 ws-num-sorteado-4                        pic 9(02).
-       77 ws-num-sorteado-5                        pic 9(02).
-       77 ws-num-sorteado-6                        pic 9(02).
-       77 ws-num-sorteado-7                        pic 9(02).
-       77 ws-num-sorteado-8                        pic 9(02).
-       77 ws-num-sorteado-9                        pic 9(02).
-       77 ws-num-sorteado-10                       pic 9(02).
-       77 ws-condicao                              pic x(01) value "S".
-
-
-      *>----Variáveis para comunicação entre programas
-       linkage section.
-
-       77 lk-quantidade                            pic 9(02).
-       77 lk-num-1                                 pic 9(02).
-       77 lk-num-2                                 pic 9(02).
-       77 lk-num-3                                 pic 9(02).
-       77 lk-num-4                                 pic 9(02).
-       77 lk-num-5                                 pic 9(02).
-       77 lk-num-6                                 pic 9(02).
-       77 lk-num-7                                 pic 9(02).
-       77 lk-num-8                                 pic 9(02).
-       77 lk-num-9                                 pic 9(02).
-       77 lk-num-10                                pic 9(02).
-       77 lk-msn                                   pic x(25).
-       77 lk-ind-acerto                            pic 9(01).
-       77 lk-ind-erro                              pic 9(01).
-       77 lk-ind-sorteio                           pic 9(10).
-
-      *>----Declaração de tela
-       screen section.
-
-      *>Declaração do corpo do programa
-       procedure division using lk-quantidade
-                                lk-num-1
-                                lk-num-2
-                                lk-num-3
-                                lk-num-4
-                                lk-num-5
-                                lk-num-6
-                                lk-num-7
-                                lk-num-8
-                                lk-num-9
-                                lk-num-10
-                                lk-msn
-                                lk-ind-acerto
-                                lk-ind-erro
-                                lk-ind-sorteio.
-
-
-           perform processamento.
-           perform finaliza.
-
-       processamento section.
-      *> sorteando 6 números
-           perform sorteio-6-numeros
-      *> mostrando na tela os números sorteados
-           display "Numeros sorteados: "
-           display ws-num-sorteado-1 " - " ws-num-sorteado-2 " - " ws-num-sorteado-3 " - " ws-num-sorteado-4
-                   " - " ws-num-sorteado-5 " - " ws-num-sorteado-6
-      *> comparando os números sorteados com os números apostados pelo usuário
-           perform comparar
-           .
-       processamento-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *> Sorteio de um número
-      *>------------------------------------------------------------------------
-       sorteio section.
-           move spaces to ws-sorteio
-           perform until ws-sorteio = "sair"
-      *> esquema para tentar pegar números que não sejam seguidos (não da muito certo), mas faz sortear mais rápido
-               accept ws-semente from time
-               accept ws-ind from time
-               add 76 to ws-ind
-               add ws-ind to ws-num-aleatorio
-               compute ws-semente2 = ws-semente * ws-num-aleatorio
-               compute ws-num_random = function random(ws-semente2) * 60
-      *> condição para o número sorteado não ser 0
-               if ws-num_random = 0 then
-                   move space to ws-sorteio
-               else
-                   move "sair" to ws-sorteio
-               end-if
-           end-perform
-           .
-       sorteio-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *> Sorteio dos 6 números (comparação com o anterior)
-      *>------------------------------------------------------------------------
-       sorteio-6-numeros section.
-      *> 1° número
-           perform sorteio
-           move ws-num_random to ws-num-sorteado-1
-      *> 2° número
-           perform sorteio
-           move ws-num_random to ws-num-sorteado-2
-           move "S" to ws-condicao
-           perform until ws-condicao = "N"
-      *> comparando se o número sorteado é igual ao anterior
-               if ws-num-sorteado-2 = ws-num-sorteado-1 then
-                   perform sorteio
-                   move ws-num_random to ws-num-sorteado-2
-               else
-                   move "N" to ws-condicao
-               end-if
-           end-perform
-      *> 3° número
-           move "S" to ws-condicao
-           perform sorteio
-           move ws-num_random to ws-num-sorteado-3
-           perform until ws-condicao = "N"
-               if ws-num-sorteado-3 = ws-num-sorteado-1 or
-               ws-num-sorteado-3 = ws-num-sorteado-2 then
-      *> comparando se o número sorteado é igual aos anteriores
-                   perform sorteio
-                   move ws-num_random to ws-num-sorteado-3
-               else
-                   move "N" to ws-condicao
-               end-if
-           end-perform
-      *> 4° número
-           move "S" to ws-condicao
-           perform sorteio
-           move ws-num_random to ws-num-sorteado-4
-           perform until ws-condicao = "N"
-               if ws-num-sorteado-4 = ws-num-sorteado-1 or
-               ws-num-sorteado-4 = ws-num-sorteado-2 or
-               ws-num-sorteado-4 = ws-num-sorteado-3 then
-      *> comparando se o número sorteado é igual aos anteriores
-                   perform sorteio
-                   move ws-num_random to ws-num-sorteado-4
-               else
-                   move "N" to ws-condicao
-               end-if
-           end-perform
-      *> 5° número
-           move "S" to ws-condicao
-           perform sorteio
-           move ws-num_random to ws-num-sorteado-5
-           perform until ws-condicao = "N"
-               if ws-num-sorteado-5 = ws-num-sorteado-1 or
-               ws-num-sorteado-5 = ws-num-sorteado-2 or
-               ws-num-sorteado-5 = ws-num-sorteado-3 or
-               ws-num-sorteado-5 = ws-num-sorteado-4 then
-      *> comparando se o número sorteado é igual aos anteriores
-                   perform sorteio
-                   move ws-num_random to ws-num-sorteado-5
-               else
-                   move "N" to ws-condicao
-               end-if
-           end-perform
-      *> 6° número
-           move "S" to ws-condicao
-           perform sorteio
-           move ws-num_random to ws-num-sorteado-6
-           perform until ws-condicao = "N"
-               if ws-num-sorteado-6 = ws-num-sorteado-1 or
-               ws-num-sorteado-6 = ws-num-sorteado-2 or
-               ws-num-sorteado-6 = ws-num-sorteado-3 or
-               ws-num-sorteado-6 = ws-num-sorteado-4 or
-               ws-num-sorteado-6 = ws-num-sorteado-5 then
-      *> comparando se o número sorteado é igual aos anteriores
-                   perform sorteio
-                   move ws-num_random to ws-num-sorteado-6
-               else
-                   move "N" to ws-condicao
-               end-if
-           end-perform
-           .
-       sorteio-6-numeros-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *> Comparando os números sorteados com os números apostados pelo usuário
-      *>------------------------------------------------------------------------
-       comparar section.
-      *> 1° número
-           if lk-num-1 = ws-num-sorteado-1 or
-           lk-num-1 = ws-num-sorteado-2 or
-           lk-num-1 = ws-num-sorteado-3 or
-           lk-num-1 = ws-num-sorteado-4 or
-           lk-num-1 = ws-num-sorteado-5 or
-           lk-num-1 = ws-num-sorteado-6 then
-               add 1 to lk-ind-acerto
-           else
-               add 1 to lk-ind-erro
-           end-if
-      *> 2° número
-           if lk-num-2 = ws-num-sorteado-1 or
-           lk-num-2 = ws-num-sorteado-2 or
-           lk-num-2 = ws-num-sorteado-3 or
-           lk-num-2 = ws-num-sorteado-4 or
-           lk-num-2 = ws-num-sorteado-5 or
-           lk-num-2 = ws-num-sorteado-6 then
-               add 1 to lk-ind-acerto
-           else
-               add 1 to lk-ind-erro
-           end-if
-      *> 3° número
-           if lk-num-3 = ws-num-sorteado-1 or
-           lk-num-3 = ws-num-sorteado-2 or
-           lk-num-3 = ws-num-sorteado-3 or
-           lk-num-3 = ws-num-sorteado-4 or
-           lk-num-3 = ws-num-sorteado-5 or
-           lk-num-3 = ws-num-sorteado-6 then
-               add 1 to lk-ind-acerto
-           else
-               add 1 to lk-ind-erro
-           end-if
-      *> 4° número
-           if lk-num-4 = ws-num-sorteado-1 or
-           lk-num-4 = ws-num-sorteado-2 or
-           lk-num-4 = ws-num-sorteado-3 or
-           lk-num-4 = ws-num-sorteado-4 or
-           lk-num-4 = ws-num-sorteado-5 or
-           lk-num-4 = ws-num-sorteado-6 then
-               add 1 to lk-ind-acerto
-           else
-               add 1 to lk-ind-erro
-           end-if
-      *> 5° número
-           if lk-num-5 = ws-num-sorteado-1 or
-           lk-num-5 = ws-num-sorteado-2 or
-           lk-num-5 = ws-num-sorteado-3 or
-           lk-num-5 = ws-num-sorteado-4 or
-           lk-num-5 = ws-num-sorteado-5 or
-           lk-num-5 = ws-num-sorteado-6 then
-               add 1 to lk-ind-acerto
-           else
-               add 1 to lk-ind-erro
-           end-if
-
-      *>        if lk-ind-erro > 4 then
-      *>            exit program
-      *>        end-if
-      *> 6° número
-           if lk-num-6 = ws-num-sorteado-1 or
-           lk-num-6 = ws-num-sorteado-2 or
-           lk-num-6 = ws-num-sorteado-3 or
-           lk-num-6 = ws-num-sorteado-4 or
-           lk-num-6 = ws-num-sorteado-5 or
-           lk-num-6 = ws-num-sorteado-6 then
-               add 1 to lk-ind-acerto
-           else
-               add 1 to lk-ind-erro
-           end-if
-
-      *>        if lk-ind-erro > 4 then
-      *>            exit program
-      *>        end-if
-
-      *>        if lk-ind-acerto = 6 then
-      *>            exit program
-      *>        end-if
-
-      *> se a quantidade de números apostados pelo usuário for 7
-           if lk-quantidade >= 7 then
-      *> 7° número
-               if lk-num-7 = ws-num-sorteado-1 or
-               lk-num-7 = ws-num-sorteado-2 or
-               lk-num-7 = ws-num-sorteado-3 or
-               lk-num-7 = ws-num-sorteado-4 or
-               lk-num-7 = ws-num-sorteado-5 or
-               lk-num-7 = ws-num-sorteado-6 then
-               add 1 to lk-ind-acerto
-           else
-               add 1 to lk-ind-erro
-           end-if
-
-      *>        if lk-ind-erro > 4 then
-      *>            exit program
-      *>        end-if
-
-      *>        if lk-ind-acerto = 6 then
-      *>            exit program
-      *>        end-if
-
-      *> se a quantidade de números apostados pelo usuário for 8
-           if lk-quantidade >= 8 then
-      *> 8° número
-               if lk-num-8 = ws-num-sorteado-1 or
-               lk-num-8 = ws-num-sorteado-2 or
-               lk-num-8 = ws-num-sorteado-3 or
-               lk-num-8 = ws-num-sorteado-4 or
-               lk-num-8 = ws-num-sorteado-5 or
-               lk-num-8 = ws-num-sorteado-6 then
-               add 1 to lk-ind-acerto
-           else
-               add 1 to lk-ind-erro
-           end-if
-
-      *>        if lk-ind-erro > 4 then
-      *>            exit program
-      *>        end-if
-
-      *>        if lk-ind-acerto = 6 then
-      *>            exit program
-      *>        end-if
-
-      *> se a quantidade de números apostados pelo usuário for 9
-           if lk-quantidade >= 9 then
-      *> 9° número
-               if lk-num-9 = ws-num-sorteado-1 or
-               lk-num-9 = ws-num-sorteado-2 or
-               lk-num-9 = ws-num-sorteado-3 or
-               lk-num-9 = ws-num-sorteado-4 or
-               lk-num-9 = ws-num-sorteado-5 or
-               lk-num-9 = ws-num-sorteado-6 then
-               add 1 to lk-ind-acerto
-           else
-               add 1 to lk-ind-erro
-           end-if
-
-      *>        if lk-ind-erro > 4 then
-      *>            exit program
-      *>        end-if
-
-      *>        if lk-ind-acerto = 6 then
-      *>            exit program
-      *>        end-if
-
-      *> se a quantidade de números apostados pelo usuário for 10
-           if lk-quantidade >= 10 then
-      *> 10° número
-               if lk-num-10 = ws-num-sorteado-1 or
-               lk-num-10 = ws-num-sorteado-2 or
-               lk-num-10 = ws-num-sorteado-3 or
-               lk-num-10 = ws-num-sorteado-4 or
-               lk-num-10 = ws-num-sorteado-5 or
-               lk-num-10 = ws-num-sorteado-6 then
-               add 1 to lk-ind-acerto
-           else
-               add 1 to lk-ind-erro
-           end-if
-           .
-       comparar-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *> Saindo do programa 2 e voltando para o programa 1
-      *>------------------------------------------------------------------------
-       finaliza section.
-           exit program
-           .
-       finaliza-exit.
-           exit.
-
-
-
-
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification Division.
+       program-id. "desafioloteria2".
+       author. "Julia Krüger".
+       installation. "PC".
+       date-written. 21/07/2020.
+       date-compiled. 21/07/2020.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+           select f-frequencia assign to "frequencia.dat"
+               organization is line sequential
+               file status is ws-freq-status.
+           select f-real assign to "megasena_real.dat"
+               organization is line sequential
+               file status is ws-real-status.
+       i-o-control.
+
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd  f-frequencia.
+       01 reg-frequencia.
+      *> 1=Mega-Sena, 2=Quina, 3=Lotofacil - cada tipo sorteia numeros numa
+      *> faixa/distribuicao diferente, entao a contagem precisa ser por tipo
+           05 fr-jogo-tipo                          pic 9(01).
+           05 fr-numero                             pic 9(02).
+           05 fr-contagem                           pic 9(08).
+
+      *> arquivo com sorteios reais da Mega-Sena (data + 6 dezenas), um por linha
+       fd  f-real.
+       01 reg-real.
+           05 rr-data                               pic 9(08).
+           05 rr-numeros.
+               10 rr-numero                         pic 9(02) occurs 6 times.
+
+      *>----Variáveis de trabalho
+       working-storage section.
+
+       77 ws-fim-programa                          pic x(01).
+       77 ws-semente                               pic 9(08).
+       77 ws-semente2                              pic 9(10).
+       77 ws-sorteio                               pic x(04).
+       77 ws-ind                                   pic 9(10).
+       77 ws-num-aleatorio                         pic 9(10) value 0.
+       77 ws-num_random                            pic 9(02).
+       01 ws-numeros-sorteados.
+           05 ws-num-sorteado-1                    pic 9(02).
+           05 ws-num-sorteado-2                    pic 9(02).
+           05 ws-num-sorteado-3                    pic 9(02).
+           05 ws-num-sorteado-4                    pic 9(02).
+           05 ws-num-sorteado-5                    pic 9(02).
+           05 ws-num-sorteado-6                    pic 9(02).
+           05 ws-num-sorteado-7                    pic 9(02).
+           05 ws-num-sorteado-8                    pic 9(02).
+           05 ws-num-sorteado-9                    pic 9(02).
+           05 ws-num-sorteado-10                   pic 9(02).
+       01 ws-sorteados-tab redefines ws-numeros-sorteados.
+           05 ws-num-sorteado-tab                  pic 9(02) occurs 10 times.
+       77 ws-condicao                              pic x(01) value "S".
+       77 ws-achou                                 pic x(01).
+       77 ws-jogo-ind                              pic 9(02).
+       77 ws-jogo-ind2                             pic 9(02).
+
+      *>----Copia dos numeros apostados (lk-num-1 a lk-num-10) em tabela, para
+      *>----percorrer com perform varying em comparar sem depender da quantidade
+       01 ws-apostado-tab.
+           05 ws-num-apostado                      pic 9(02) occurs 10 times.
+
+      *>----Tabela de frequencia dos numeros sorteados, uma faixa de 1 a 80
+      *>----(a maior entre os tipos de jogo suportados) por tipo de jogo,
+      *>----acumulada em frequencia.dat para acompanhar a distribuicao do
+      *>----FUNCTION RANDOM - cada tipo de jogo sorteia numa faixa diferente,
+      *>----entao a contagem e mantida separada por tipo (1=Mega 2=Quina 3=Lotofacil)
+       77 ws-freq-carregado                        pic x(01) value "N".
+       77 ws-freq-ind                              pic 9(02).
+       77 ws-freq-tipo-ind                         pic 9(01).
+       77 ws-freq-fim                              pic x(01).
+       77 ws-freq-status                           pic x(02).
+       77 ws-freq-jogo-tipo                        pic 9(01).
+       01 ws-freq-tab.
+           05 ws-freq-tab-tipo                     occurs 3 times.
+               10 ws-freq-num                      pic 9(08) occurs 80 times.
+
+      *> comparacao contra sorteios reais (megasena_real.dat)
+       77 ws-real-aberto                           pic x(01) value "N".
+       77 ws-real-status                           pic x(02).
+
+
+      *>----Variáveis para comunicação entre programas
+       linkage section.
+
+       77 lk-quantidade                            pic 9(02).
+       77 lk-num-1                                 pic 9(02).
+       77 lk-num-2                                 pic 9(02).
+       77 lk-num-3                                 pic 9(02).
+       77 lk-num-4                                 pic 9(02).
+       77 lk-num-5                                 pic 9(02).
+       77 lk-num-6                                 pic 9(02).
+       77 lk-num-7                                 pic 9(02).
+       77 lk-num-8                                 pic 9(02).
+       77 lk-num-9                                 pic 9(02).
+       77 lk-num-10                                pic 9(02).
+       77 lk-msn                                   pic x(25).
+      *> pic 9(02) porque um jogo pode sortear/apostar ate 10 dezenas (ex.: Lotofacil)
+       77 lk-ind-acerto                            pic 9(02).
+       77 lk-ind-erro                              pic 9(02).
+       77 lk-ind-sorteio                           pic 9(10).
+      *> modo da chamada: espacos = sorteio normal, "F" = apenas gravar
+      *> o relatorio de frequencia acumulado e retornar (chamado no finaliza
+      *> do programa 1, sem nenhum sorteio novo), "R" = comparar contra o
+      *> proximo sorteio real de megasena_real.dat em vez de sortear, "E" =
+      *> sorteio normal mas sem atualizar frequencia.dat (usado pelo modo
+      *> ESTATISTICA do programa 1, que roda simulacoes descartaveis e nao
+      *> deve poluir o relatorio de frequencia de sorteios reais), "G" =
+      *> apenas sorteia lk-jogo-bolas dezenas e devolve em lk-sorteado-1..10,
+      *> sem comparar nem apostado (usado pelo modo ESTATISTICA para gerar
+      *> a propria aposta aleatoria reaproveitando o sorteio-n-numeros)
+       77 lk-modo-chamada                          pic x(01).
+      *> "S" quando megasena_real.dat acabou (modo "R")
+       77 lk-fim-real                              pic x(01).
+      *> tipo de jogo: quantas bolas sao sorteadas e a maior dezena valida
+       77 lk-jogo-bolas                            pic 9(02).
+       77 lk-jogo-range                            pic 9(02).
+      *> devolve ao programa 1 as dezenas sorteadas na ultima chamada, para
+      *> registrar o sorteio vencedor no historico/comprovante de auditoria
+       77 lk-sorteado-1                            pic 9(02).
+       77 lk-sorteado-2                            pic 9(02).
+       77 lk-sorteado-3                            pic 9(02).
+       77 lk-sorteado-4                            pic 9(02).
+       77 lk-sorteado-5                            pic 9(02).
+       77 lk-sorteado-6                            pic 9(02).
+       77 lk-sorteado-7                            pic 9(02).
+       77 lk-sorteado-8                            pic 9(02).
+       77 lk-sorteado-9                            pic 9(02).
+       77 lk-sorteado-10                           pic 9(02).
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division using lk-quantidade
+                                lk-num-1
+                                lk-num-2
+                                lk-num-3
+                                lk-num-4
+                                lk-num-5
+                                lk-num-6
+                                lk-num-7
+                                lk-num-8
+                                lk-num-9
+                                lk-num-10
+                                lk-msn
+                                lk-ind-acerto
+                                lk-ind-erro
+                                lk-ind-sorteio
+                                lk-modo-chamada
+                                lk-fim-real
+                                lk-jogo-bolas
+                                lk-jogo-range
+                                lk-sorteado-1
+                                lk-sorteado-2
+                                lk-sorteado-3
+                                lk-sorteado-4
+                                lk-sorteado-5
+                                lk-sorteado-6
+                                lk-sorteado-7
+                                lk-sorteado-8
+                                lk-sorteado-9
+                                lk-sorteado-10.
+
+
+           perform processamento.
+           perform finaliza.
+
+       processamento section.
+      *> na primeira chamada da execucao, carrega a frequencia acumulada de execucoes anteriores
+           if ws-freq-carregado = "N" then
+               perform carregar-frequencia
+               move "S" to ws-freq-carregado
+           end-if
+
+           evaluate lk-modo-chamada
+               when "F"
+      *> apenas grava o relatorio de frequencia acumulado e retorna, sem sortear
+                   perform gravar-frequencia
+               when "R"
+      *> compara a aposta contra o proximo sorteio real de megasena_real.dat
+                   perform copiar-apostado
+                   perform comparar-resultado-real
+               when "E"
+      *> sorteio normal, mas sem atualizar frequencia.dat (simulacao descartavel)
+                   perform copiar-apostado
+                   perform sorteio-n-numeros
+                   perform comparar
+                   perform devolver-sorteado
+               when "G"
+      *> apenas sorteia e devolve as dezenas, sem comparar nem apostado
+      *> (gera a aposta aleatoria do modo ESTATISTICA do programa 1)
+                   perform sorteio-n-numeros
+                   perform devolver-sorteado
+               when other
+                   perform copiar-apostado
+      *> sorteando as dezenas do jogo
+                   perform sorteio-n-numeros
+      *> atualizando a tabela de frequencia com os numeros sorteados agora
+                   perform atualizar-frequencia
+      *> mostrando na tela os números sorteados
+                   display "Numeros sorteados: " with no advancing
+                   perform varying ws-jogo-ind from 1 by 1 until ws-jogo-ind > lk-jogo-bolas
+                       if ws-jogo-ind > 1 then
+                           display " - " with no advancing
+                       end-if
+                       display ws-num-sorteado-tab (ws-jogo-ind) with no advancing
+                   end-perform
+                   display " "
+      *> comparando os números sorteados com os números apostados pelo usuário
+                   perform comparar
+                   perform devolver-sorteado
+           end-evaluate
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Devolve ao programa 1 as dezenas sorteadas nesta chamada, para que o
+      *> sorteio vencedor possa ser gravado no historico/comprovante de auditoria
+      *>------------------------------------------------------------------------
+       devolver-sorteado section.
+           move ws-num-sorteado-tab (1) to lk-sorteado-1
+           move ws-num-sorteado-tab (2) to lk-sorteado-2
+           move ws-num-sorteado-tab (3) to lk-sorteado-3
+           move ws-num-sorteado-tab (4) to lk-sorteado-4
+           move ws-num-sorteado-tab (5) to lk-sorteado-5
+           move ws-num-sorteado-tab (6) to lk-sorteado-6
+           move ws-num-sorteado-tab (7) to lk-sorteado-7
+           move ws-num-sorteado-tab (8) to lk-sorteado-8
+           move ws-num-sorteado-tab (9) to lk-sorteado-9
+           move ws-num-sorteado-tab (10) to lk-sorteado-10
+           .
+       devolver-sorteado-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Le o proximo sorteio real de megasena_real.dat e compara com a aposta,
+      *> em vez de usar um sorteio simulado pelo FUNCTION RANDOM
+      *>------------------------------------------------------------------------
+       comparar-resultado-real section.
+           move "N" to lk-fim-real
+           if ws-real-aberto = "N" then
+               open input f-real
+               move "S" to ws-real-aberto
+               if ws-real-status = "35" then
+                   display "Arquivo megasena_real.dat nao encontrado."
+                   move "S" to lk-fim-real
+                   move "N" to ws-real-aberto
+               end-if
+           end-if
+           if lk-fim-real not = "S" then
+               read f-real
+                   at end
+                       move "S" to lk-fim-real
+                       move "N" to ws-real-aberto
+                       close f-real
+                   not at end
+      *> copia as 6 dezenas do sorteio real para as variaveis usadas pelo comparar
+                       move rr-numero (1) to ws-num-sorteado-1
+                       move rr-numero (2) to ws-num-sorteado-2
+                       move rr-numero (3) to ws-num-sorteado-3
+                       move rr-numero (4) to ws-num-sorteado-4
+                       move rr-numero (5) to ws-num-sorteado-5
+                       move rr-numero (6) to ws-num-sorteado-6
+                       display "Sorteio real de " rr-data ": "
+                       display ws-num-sorteado-1 " - " ws-num-sorteado-2 " - " ws-num-sorteado-3 " - " ws-num-sorteado-4
+                               " - " ws-num-sorteado-5 " - " ws-num-sorteado-6
+                       move zero to lk-ind-acerto
+                       move zero to lk-ind-erro
+                       perform comparar
+                       display "Voce acertou " lk-ind-acerto " numero(s) nesse sorteio."
+               end-read
+           end-if
+           .
+       comparar-resultado-real-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Carrega a frequencia acumulada de frequencia.dat (se existir)
+      *>------------------------------------------------------------------------
+       carregar-frequencia section.
+           initialize ws-freq-tab
+           move "N" to ws-freq-fim
+           open input f-frequencia
+           if ws-freq-status = "35" then
+      *> ainda nao existe relatorio de frequencia anterior, comeca zerado
+               move "S" to ws-freq-fim
+           end-if
+           perform until ws-freq-fim = "S"
+               read f-frequencia
+                   at end
+                       move "S" to ws-freq-fim
+                   not at end
+                       if fr-jogo-tipo >= 1 and fr-jogo-tipo <= 3 and
+                          fr-numero >= 1 and fr-numero <= 80 then
+                           move fr-contagem to ws-freq-num (fr-jogo-tipo fr-numero)
+                       end-if
+               end-read
+           end-perform
+           if ws-freq-status not = "35" then
+               close f-frequencia
+           end-if
+           .
+       carregar-frequencia-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> A partir de lk-jogo-range, identifica qual tipo de jogo indexa a
+      *> tabela/relatorio de frequencia (1=Mega-Sena 2=Quina 3=Lotofacil)
+      *>------------------------------------------------------------------------
+       determinar-freq-tipo section.
+           evaluate lk-jogo-range
+               when 80
+                   move 2 to ws-freq-jogo-tipo
+               when 25
+                   move 3 to ws-freq-jogo-tipo
+               when other
+                   move 1 to ws-freq-jogo-tipo
+           end-evaluate
+           .
+       determinar-freq-tipo-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Incrementa a contagem dos numeros sorteados na tabela de frequencia,
+      *> separada por tipo de jogo (cada tipo sorteia numa faixa diferente)
+      *>------------------------------------------------------------------------
+       atualizar-frequencia section.
+           perform determinar-freq-tipo
+           perform varying ws-jogo-ind from 1 by 1 until ws-jogo-ind > lk-jogo-bolas
+               add 1 to ws-freq-num (ws-freq-jogo-tipo ws-num-sorteado-tab (ws-jogo-ind))
+           end-perform
+           .
+       atualizar-frequencia-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Grava o relatorio de frequencia (tipo de jogo, numero 1-80 e quantas
+      *> vezes saiu), uma secao por tipo de jogo
+      *>------------------------------------------------------------------------
+       gravar-frequencia section.
+           open output f-frequencia
+           perform varying ws-freq-tipo-ind from 1 by 1 until ws-freq-tipo-ind > 3
+               perform varying ws-freq-ind from 1 by 1 until ws-freq-ind > 80
+                   move ws-freq-tipo-ind to fr-jogo-tipo
+                   move ws-freq-ind to fr-numero
+                   move ws-freq-num (ws-freq-tipo-ind ws-freq-ind) to fr-contagem
+                   write reg-frequencia
+               end-perform
+           end-perform
+           close f-frequencia
+           .
+       gravar-frequencia-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Sorteio de um número
+      *>------------------------------------------------------------------------
+       sorteio section.
+           move spaces to ws-sorteio
+           perform until ws-sorteio = "sair"
+      *> esquema para tentar pegar números que não sejam seguidos (não da muito certo), mas faz sortear mais rápido
+               accept ws-semente from time
+               accept ws-ind from time
+               add 76 to ws-ind
+               add ws-ind to ws-num-aleatorio
+               compute ws-semente2 = ws-semente * ws-num-aleatorio
+               compute ws-num_random = function random(ws-semente2) * lk-jogo-range
+      *> condição para o número sorteado não ser 0
+               if ws-num_random = 0 then
+                   move space to ws-sorteio
+               else
+                   move "sair" to ws-sorteio
+               end-if
+           end-perform
+           .
+       sorteio-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Sorteio das lk-jogo-bolas dezenas do jogo (1 a lk-jogo-range), sem
+      *> repetir nenhuma dezena ja sorteada na mesma rodada
+      *>------------------------------------------------------------------------
+       sorteio-n-numeros section.
+      *> zera as 10 posicoes antes de sortear: um jogo com menos de 10 bolas
+      *> (ex.: Mega-Sena, Quina) so preenche 1..lk-jogo-bolas, e sem isso as
+      *> posicoes sobrando ficariam com lixo de uma chamada anterior com mais
+      *> bolas (ex.: Lotofacil) na mesma execucao - devolver-sorteado copia
+      *> as 10 posicoes de volta para o programa 1
+           move zero to ws-numeros-sorteados
+           perform varying ws-jogo-ind from 1 by 1 until ws-jogo-ind > lk-jogo-bolas
+               perform sorteio
+               move ws-num_random to ws-num-sorteado-tab (ws-jogo-ind)
+               move "S" to ws-condicao
+               perform until ws-condicao = "N"
+                   move "N" to ws-condicao
+      *> comparando se o número sorteado é igual a algum ja sorteado antes dele
+                   perform varying ws-jogo-ind2 from 1 by 1 until ws-jogo-ind2 >= ws-jogo-ind
+                       if ws-num-sorteado-tab (ws-jogo-ind2) = ws-num-sorteado-tab (ws-jogo-ind) then
+                           move "S" to ws-condicao
+                       end-if
+                   end-perform
+                   if ws-condicao = "S" then
+                       perform sorteio
+                       move ws-num_random to ws-num-sorteado-tab (ws-jogo-ind)
+                   end-if
+               end-perform
+           end-perform
+           .
+       sorteio-n-numeros-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Copia os numeros apostados (lk-num-1 a lk-num-10) para uma tabela,
+      *> para poder percorre-los com perform varying em comparar
+      *>------------------------------------------------------------------------
+       copiar-apostado section.
+           move lk-num-1 to ws-num-apostado (1)
+           move lk-num-2 to ws-num-apostado (2)
+           move lk-num-3 to ws-num-apostado (3)
+           move lk-num-4 to ws-num-apostado (4)
+           move lk-num-5 to ws-num-apostado (5)
+           move lk-num-6 to ws-num-apostado (6)
+           move lk-num-7 to ws-num-apostado (7)
+           move lk-num-8 to ws-num-apostado (8)
+           move lk-num-9 to ws-num-apostado (9)
+           move lk-num-10 to ws-num-apostado (10)
+           .
+       copiar-apostado-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Comparando os números sorteados com os números apostados pelo usuário
+      *>------------------------------------------------------------------------
+       comparar section.
+           perform varying ws-jogo-ind from 1 by 1 until ws-jogo-ind > lk-quantidade
+               move "N" to ws-achou
+               perform varying ws-jogo-ind2 from 1 by 1 until ws-jogo-ind2 > lk-jogo-bolas
+                   if ws-num-apostado (ws-jogo-ind) = ws-num-sorteado-tab (ws-jogo-ind2) then
+                       move "S" to ws-achou
+                   end-if
+               end-perform
+               if ws-achou = "S" then
+                   add 1 to lk-ind-acerto
+               else
+                   add 1 to lk-ind-erro
+               end-if
+           end-perform
+           .
+       comparar-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Saindo do programa 2 e voltando para o programa 1
+      *>------------------------------------------------------------------------
+       finaliza section.
+           exit program
+           .
+       finaliza-exit.
+           exit.
+
+
+
+
